@@ -0,0 +1,29 @@
+000100*-----------------------------------------------------------*
+000200* TRANREC.CPY                                                *
+000300*-----------------------------------------------------------*
+000400* SHARED TRANSACTION RECORD LAYOUT FOR prac-one AND ANY      *
+000500* DOWNSTREAM PROGRAM THAT PROCESSES THE SAME NAME1/NUM1/     *
+000600* NUM2/RESULT DATA.  COPY THIS MEMBER RATHER THAN RE-TYPING  *
+000700* THE PICTURE CLAUSES SO ALL PROGRAMS STAY IN STEP.          *
+000800*-----------------------------------------------------------*
+000900*-----------------------------------------------------------*
+001000* MODIFICATION HISTORY                                      *
+001100*-----------------------------------------------------------*
+001200* 2026-08-09  GMB  ORIGINAL COPY MEMBER - EXTRACTED FROM     *
+001300*                  prac-one WORKING-STORAGE SECTION.         *
+001310* 2026-08-09  GMB  WIDENED num1/num2 PAST TWO-DIGIT PIC 99   *
+001320*                  TO CARRY A SIGN AND TWO DECIMAL PLACES.   *
+001325* 2026-08-09  GMB  result WAS BRIEFLY NARROWED TO num1/num2's *
+001326*                  WIDTH TO MAKE THE COMPUTE'S ON SIZE ERROR  *
+001327*                  REACHABLE, BUT THAT REJECTED LEGITIMATE    *
+001328*                  LARGE-BUT-VALID SUMS.  result IS NOW SIZED *
+001329*                  FOR THE TRUE MAXIMUM num1+num2 SO A VALID   *
+001330*                  TRANSACTION NEVER OVERFLOWS; ON SIZE ERROR  *
+001340*                  REMAINS AS A DEFENSIVE GUARD ONLY.          *
+001400*-----------------------------------------------------------*
+001500 01  TRAN-RECORD.
+001600     05  name1                  PIC X(33) VALUE ZERO.
+001700     05  userInput.
+001800         10  num1               PIC S9(07)V99.
+001900         10  num2               PIC S9(07)V99.
+002000     05  result                 PIC S9(08)V99 VALUE 0.
