@@ -1,45 +1,805 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. prac-one.
-       ENVIRONMENT DIVISION.
-
-       WORKING-STORAGE SECTION.
-       01 exitState PIC X(33) VALUE ZERO.
-
-       01 name1 PIC X(33) VALUE ZERO.
-       
-       01 result PIC 9(10) VALUE 0.
-
-       01 userInput.
-           02 num1 PIC 99.
-           02 num2 PIC 99.
-
-       PROCEDURE DIVISION.
-       DISPLAY "Enter a name: " WITH NO ADVANCING.
-       ACCEPT name1.
-       DISPLAY name1.
-       
-       DISPLAY "Enter the number: " WITH NO ADVANCING.
-       ACCEPT userInput.
-       COMPUTE result = num1 + num2.
-       DISPLAY "Result: " result.
-
-       IF result > 5 THEN
-           DISPLAY "Your Result is greater then 5"
-       ELSE
-           DISPLAY "Result is less then 5"
-       END-IF.
-
-       IF num1 > 33 THEN   
-           DISPLAY "num1 is greater then 33"
-       ELSE 
-           DISPLAY "num1 is less then 33"
-       END-IF.
-
-       IF num1 > num2 THEN
-           DISPLAY "num1 is greater then num2 (num1 > num2)"
-       END-IF.
-
-       DISPLAY "Press Enter to quite: " WITH NO ADVANCING.
-       ACCEPT exitState.
-
-       STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. prac-one.
+000120 AUTHOR. D-SHIFT-BATCH-TEAM.
+000130 INSTALLATION. MAIN-OFFICE-DATA-CENTER.
+000140 DATE-WRITTEN. 01-15-2024.
+000150 DATE-COMPILED.
+000160*-----------------------------------------------------------*
+000170* MODIFICATION HISTORY                                      *
+000180*-----------------------------------------------------------*
+000190* 2024-01-15  GMB  ORIGINAL PROGRAM - INTERACTIVE SINGLE     *
+000200*                  RECORD ENTRY VIA ACCEPT.                 *
+000210* 2026-08-09  GMB  CONVERTED TO BATCH TRANSACTION FILE       *
+000220*                  READER.  TRANS-IN IS NOW THE NORMAL RUN   *
+000230*                  MODE.  THE ORIGINAL ACCEPT PROMPTS ARE    *
+000240*                  RETAINED AS A FALLBACK SINGLE-RECORD      *
+000250*                  TEST MODE WHEN NO TRANS-IN FILE IS        *
+000260*                  PRESENT.                                 *
+000270*-----------------------------------------------------------*
+000280 ENVIRONMENT DIVISION.
+000290 CONFIGURATION SECTION.
+000300 SOURCE-COMPUTER. MAIN-OFFICE-DATA-CENTER.
+000310 OBJECT-COMPUTER. MAIN-OFFICE-DATA-CENTER.
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT TRANS-IN-FILE ASSIGN TO "TRANSIN"
+000350         ORGANIZATION IS LINE SEQUENTIAL
+000360         FILE STATUS IS TI-FILE-STATUS.
+000370     SELECT REPORT-OUT-FILE ASSIGN TO "REPTOUT"
+000380         ORGANIZATION IS LINE SEQUENTIAL
+000390         FILE STATUS IS RO-FILE-STATUS.
+000400     SELECT REJECTS-FILE ASSIGN TO "REJECTS"
+000410         ORGANIZATION IS LINE SEQUENTIAL
+000420         FILE STATUS IS RJ-FILE-STATUS.
+000430     SELECT CONTROL-FILE ASSIGN TO "CTLPARM"
+000440         ORGANIZATION IS LINE SEQUENTIAL
+000450         FILE STATUS IS CF-FILE-STATUS.
+000460     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+000470         ORGANIZATION IS LINE SEQUENTIAL
+000480         FILE STATUS IS AL-FILE-STATUS.
+000490     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+000500         ORGANIZATION IS LINE SEQUENTIAL
+000510         FILE STATUS IS CK-FILE-STATUS.
+000520     SELECT MASTER-TOTALS-FILE ASSIGN TO "MASTTOTL"
+000530         ORGANIZATION IS LINE SEQUENTIAL
+000540         FILE STATUS IS MT-FILE-STATUS.
+000550     SELECT RECON-OUT-FILE ASSIGN TO "RECONOUT"
+000560         ORGANIZATION IS LINE SEQUENTIAL
+000570         FILE STATUS IS RC-FILE-STATUS.
+000580*
+000590 DATA DIVISION.
+000600 FILE SECTION.
+000610 FD  TRANS-IN-FILE.
+000620*-----------------------------------------------------------*
+000630* TI-TRAN-RECORD MIRRORS copybooks/TRANREC.CPY VIA COPY       *
+000640*   REPLACING SO THE INCOMING LAYOUT CANNOT DRIFT FROM THE    *
+000650*   SHARED name1/num1/num2 PICTURE CLAUSES.  result HAS NO    *
+000660*   COUNTERPART IN THE TWO-FIELD INCOMING RECORD AND IS       *
+000670*   DROPPED TO FILLER.                                        *
+000680*-----------------------------------------------------------*
+000690     COPY TRANREC REPLACING ==TRAN-RECORD== BY ==TI-TRAN-RECORD==
+000700                             ==name1==      BY ==TI-NAME1==
+000710                             ==userInput==  BY ==TI-USERINPUT==
+000720                             ==num1==       BY ==TI-NUM1==
+000730                             ==num2==       BY ==TI-NUM2==
+000740                             ==result==     BY ==FILLER==.
+000750*
+000760 FD  REPORT-OUT-FILE.
+000770 01  RO-REPORT-LINE                 PIC X(100).
+000780*
+000790 FD  REJECTS-FILE.
+000800 01  RJ-REJECT-LINE                 PIC X(95).
+000810*
+000820 FD  CONTROL-FILE.
+000830 01  CF-CONTROL-RECORD.
+000840     05  CF-RESULT-THRESHOLD        PIC S9(08)V99.
+000850     05  CF-NUM1-THRESHOLD          PIC S9(07)V99.
+000860*
+000870 FD  AUDIT-LOG-FILE.
+000880 01  AL-AUDIT-LINE                  PIC X(100).
+000890*
+000900 FD  CHECKPOINT-FILE.
+000910 01  CK-CHECKPOINT-RECORD.
+000920     05  CK-RECORD-NUMBER           PIC 9(06).
+000930     05  CK-SUBTOTAL-RESULT         PIC S9(10)V99.
+000940     05  CK-GRAND-TOTAL-RESULT      PIC S9(10)V99.
+000950     05  CK-PREV-NAME1              PIC X(33).
+000960     05  CK-CONTROL-BREAK-SW        PIC X(01).
+000970*
+000980 FD  MASTER-TOTALS-FILE.
+000990 01  MT-MASTER-RECORD.
+001000     05  MT-EXPECTED-TOTAL          PIC S9(10)V99.
+001010*
+001020 FD  RECON-OUT-FILE.
+001030 01  RC-RECON-LINE                  PIC X(100).
+001040*
+001050 WORKING-STORAGE SECTION.
+001060*-----------------------------------------------------------*
+001070* SWITCHES AND STATUS FIELDS                                *
+001080*-----------------------------------------------------------*
+001090 01  TI-FILE-STATUS             PIC X(02) VALUE SPACES.
+001100     88  TI-FILE-OK                  VALUE "00".
+001110     88  TI-FILE-NOT-FOUND            VALUE "35".
+001120     88  TI-FILE-AT-END                VALUE "10".
+001130*
+001140 01  RO-FILE-STATUS             PIC X(02) VALUE SPACES.
+001150     88  RO-FILE-OK                  VALUE "00".
+001160*
+001170 01  RJ-FILE-STATUS             PIC X(02) VALUE SPACES.
+001180     88  RJ-FILE-OK                  VALUE "00".
+001190*
+001200 01  CF-FILE-STATUS             PIC X(02) VALUE SPACES.
+001210     88  CF-FILE-OK                  VALUE "00".
+001220*
+001230 01  AL-FILE-STATUS             PIC X(02) VALUE SPACES.
+001240     88  AL-FILE-OK                  VALUE "00".
+001250*
+001260 01  WS-CURRENT-DATE            PIC 9(08) VALUE 0.
+001270 01  WS-CURRENT-TIME            PIC 9(08) VALUE 0.
+001280*
+001290 01  WS-AUDIT-DETAIL-LINE.
+001300     05  AL-DATE                PIC 9(08).
+001310     05  FILLER                 PIC X(02) VALUE SPACES.
+001320     05  AL-TIME                PIC 9(08).
+001330     05  FILLER                 PIC X(02) VALUE SPACES.
+001340     05  AL-OPERATOR            PIC X(33).
+001350     05  AL-NUM1                PIC ZZZZZZ9.99-.
+001360     05  FILLER                 PIC X(02) VALUE SPACES.
+001370     05  AL-NUM2                PIC ZZZZZZ9.99-.
+001380     05  FILLER                 PIC X(02) VALUE SPACES.
+001390     05  AL-RESULT              PIC ZZZZZZZ9.99-.
+001400*
+001410 01  WS-CONTROL-BREAK-SW        PIC X(01) VALUE "Y".
+001420     88  FIRST-RECORD-OF-RUN        VALUE "Y".
+001430 01  WS-PREV-NAME1              PIC X(33) VALUE SPACES.
+001440 01  WS-SUBTOTAL-RESULT         PIC S9(10)V99 VALUE 0.
+001450 01  WS-GRAND-TOTAL-RESULT      PIC S9(10)V99 VALUE 0.
+001460*
+001470 01  WS-SUBTOTAL-LINE.
+001480     05  FILLER                 PIC X(10) VALUE SPACES.
+001490     05  FILLER                 PIC X(13) VALUE "SUBTOTAL FOR ".
+001500     05  ST-NAME1               PIC X(33).
+001510     05  FILLER                 PIC X(05) VALUE SPACES.
+001520     05  ST-SUBTOTAL            PIC ZZZZZZZZZ9.99-.
+001530*
+001540 01  WS-GRAND-TOTAL-LINE.
+001550     05  FILLER                 PIC X(23) VALUE SPACES.
+001560     05  FILLER                 PIC X(13) VALUE "GRAND TOTAL  ".
+001570     05  FILLER                 PIC X(10) VALUE SPACES.
+001580     05  GT-GRAND-TOTAL         PIC ZZZZZZZZZ9.99-.
+001590*
+001600 01  CK-FILE-STATUS             PIC X(02) VALUE SPACES.
+001610     88  CK-FILE-OK                  VALUE "00".
+001620*
+001630 01  WS-RESTART-SWITCH          PIC X(01) VALUE "N".
+001640     88  THIS-RUN-IS-A-RESTART      VALUE "Y".
+001650*
+001660 01  WS-RECORD-NUMBER           PIC 9(06) VALUE 0.
+001670 01  WS-RESTART-RECORD-NUMBER   PIC 9(06) VALUE 0.
+001680 01  WS-RECORDS-SINCE-CHECKPOINT PIC 9(04) VALUE 0.
+001690 01  WS-CHECKPOINT-INTERVAL     PIC 9(04) VALUE 10.
+001700*
+001710 01  MT-FILE-STATUS             PIC X(02) VALUE SPACES.
+001720     88  MT-FILE-OK                  VALUE "00".
+001730*
+001740 01  RC-FILE-STATUS             PIC X(02) VALUE SPACES.
+001750     88  RC-FILE-OK                  VALUE "00".
+001760*
+001770 01  WS-EXPECTED-TOTAL          PIC S9(10)V99 VALUE 0.
+001780 01  WS-RECON-DIFFERENCE        PIC S9(10)V99 VALUE 0.
+001790 01  WS-RECON-SWITCH            PIC X(01) VALUE "N".
+001800     88  RECON-TOTALS-MATCH         VALUE "Y".
+001810     88  RECON-TOTALS-DO-NOT-MATCH  VALUE "N".
+001820*
+001830 01  WS-RECON-HEADING-LINE.
+001840     05  FILLER                 PIC X(40) VALUE
+001850         "DAILY TOTALS RECONCILIATION REPORT".
+001860     05  FILLER                 PIC X(14) VALUE SPACES.
+001870     05  FILLER                 PIC X(10) VALUE "RUN DATE: ".
+001880     05  RC-RUN-DATE            PIC 9(08).
+001890*
+001900 01  WS-RECON-DETAIL-LINE.
+001910     05  FILLER                 PIC X(20) VALUE
+001920         "EXPECTED TOTAL:     ".
+001930     05  RC-EXPECTED-TOTAL      PIC ZZZZZZZZZ9.99-.
+001940*
+001950 01  WS-RECON-ACTUAL-LINE.
+001960     05  FILLER                 PIC X(20) VALUE
+001970         "ACTUAL TOTAL:       ".
+001980     05  RC-ACTUAL-TOTAL        PIC ZZZZZZZZZ9.99-.
+001990*
+002000 01  WS-RECON-DIFF-LINE.
+002010     05  FILLER                 PIC X(20) VALUE
+002020         "DIFFERENCE:         ".
+002030     05  RC-DIFFERENCE          PIC ZZZZZZZZZ9.99-.
+002040*
+002050 01  WS-RECON-RESULT-LINE.
+002060     05  FILLER                 PIC X(20) VALUE
+002070         "RECONCILIATION:     ".
+002080     05  RC-MATCH-TEXT          PIC X(08).
+002090*
+002100 01  WS-RESULT-THRESHOLD        PIC S9(08)V99 VALUE 05.
+002110 01  WS-NUM1-THRESHOLD          PIC S9(07)V99 VALUE 33.
+002120*
+002130 01  WS-EDIT-SWITCH             PIC X(01) VALUE "Y".
+002140     88  RECORD-IS-VALID            VALUE "Y".
+002150     88  RECORD-IS-INVALID          VALUE "N".
+002160 01  WS-REJECT-REASON           PIC X(30) VALUE SPACES.
+002170*
+002180 01  WS-REJECT-DETAIL-LINE.
+002190     05  RJ-NAME1               PIC X(33).
+002200     05  FILLER                 PIC X(02) VALUE SPACES.
+002210     05  RJ-NUM1-TEXT           PIC X(09).
+002220     05  FILLER                 PIC X(02) VALUE SPACES.
+002230     05  RJ-NUM2-TEXT           PIC X(09).
+002240     05  FILLER                 PIC X(02) VALUE SPACES.
+002250     05  RJ-REASON              PIC X(30).
+002260*
+002270 01  WS-PAGE-COUNT              PIC 9(04) COMP VALUE 0.
+002280 01  WS-LINE-COUNT              PIC 9(04) COMP VALUE 0.
+002290*
+002300 01  WS-REPORT-TITLE-LINE.
+002310     05  FILLER                 PIC X(34) VALUE
+002320         "PRAC-ONE DAILY TRANSACTION REPORT".
+002330     05  FILLER                 PIC X(25) VALUE SPACES.
+002340     05  FILLER                 PIC X(05) VALUE "PAGE ".
+002350     05  RT-PAGE-NUMBER         PIC ZZZ9.
+002360*
+002370 01  WS-REPORT-COLUMN-HDG-1.
+002380     05  FILLER                 PIC X(33) VALUE "NAME".
+002390     05  FILLER                 PIC X(13) VALUE "NUM1".
+002400     05  FILLER                 PIC X(13) VALUE "NUM2".
+002410     05  FILLER                 PIC X(14) VALUE "RESULT".
+002420     05  FILLER                 PIC X(05) VALUE "GT5".
+002430     05  FILLER                 PIC X(05) VALUE "GT33".
+002440     05  FILLER                 PIC X(05) VALUE "N1>N2".
+002450*
+002460 01  WS-REPORT-DETAIL-LINE.
+002470     05  RD-NAME1               PIC X(33).
+002480     05  RD-NUM1                PIC ZZZZZZ9.99-.
+002490     05  FILLER                 PIC X(02) VALUE SPACES.
+002500     05  RD-NUM2                PIC ZZZZZZ9.99-.
+002510     05  FILLER                 PIC X(02) VALUE SPACES.
+002520     05  RD-RESULT              PIC ZZZZZZZ9.99-.
+002530     05  FILLER                 PIC X(02) VALUE SPACES.
+002540     05  RD-GT5-FLAG            PIC X(03).
+002550     05  FILLER                 PIC X(02) VALUE SPACES.
+002560     05  RD-GT33-FLAG           PIC X(03).
+002570     05  FILLER                 PIC X(02) VALUE SPACES.
+002580     05  RD-N1-GT-N2-FLAG       PIC X(03).
+002590*
+002600 01  WS-SWITCHES.
+002610     05  WS-TRANS-IN-AVAILABLE      PIC X(01) VALUE "N".
+002620         88  TRANS-IN-IS-AVAILABLE      VALUE "Y".
+002630     05  WS-END-OF-FILE-SW          PIC X(01) VALUE "N".
+002640         88  END-OF-TRANS-FILE          VALUE "Y".
+002650*
+002660 01  exitState PIC X(33) VALUE ZERO.
+002670*
+002680*-----------------------------------------------------------*
+002690* TRANSACTION RECORD - SHARED COPY MEMBER (SEE              *
+002700*   copybooks/TRANREC.CPY) SO OTHER PROGRAMS WORK FROM THE   *
+002710*   SAME name1/num1/num2/result LAYOUT.                      *
+002720*-----------------------------------------------------------*
+002730 COPY TRANREC.
+002740*
+002750 PROCEDURE DIVISION.
+002760*-----------------------------------------------------------*
+002770* 0000-MAINLINE                                             *
+002780*-----------------------------------------------------------*
+002790 0000-MAINLINE.
+002800     PERFORM 1000-INITIALIZE-RUN
+002810         THRU 1000-EXIT.
+002820
+002830     PERFORM 2000-READ-CONTROL-PARMS
+002840         THRU 2000-EXIT.
+002850
+002860     IF TRANS-IN-IS-AVAILABLE
+002870         PERFORM 3000-PROCESS-BATCH
+002880             THRU 3000-EXIT
+002890         PERFORM 5000-RECONCILE-TOTALS
+002900             THRU 5000-EXIT
+002910     ELSE
+002920         PERFORM 4000-PROCESS-SINGLE-RECORD
+002930             THRU 4000-EXIT
+002940     END-IF.
+002950
+002960     PERFORM 9999-END-OF-JOB
+002970         THRU 9999-EXIT.
+002980     STOP RUN.
+002990*-----------------------------------------------------------*
+003000* 1000-INITIALIZE-RUN - OPEN TRANS-IN AND DECIDE RUN MODE    *
+003010*-----------------------------------------------------------*
+003020 1000-INITIALIZE-RUN.
+003030     OPEN INPUT TRANS-IN-FILE.
+003040
+003050     IF TI-FILE-OK
+003060         SET TRANS-IN-IS-AVAILABLE TO TRUE
+003070     ELSE
+003080         MOVE "N" TO WS-TRANS-IN-AVAILABLE
+003090     END-IF.
+003100
+003110     IF TRANS-IN-IS-AVAILABLE
+003120         PERFORM 2100-CHECK-RESTART
+003130             THRU 2100-EXIT
+003140     END-IF.
+003150
+003160     PERFORM 1050-OPEN-REPORT-AND-REJECTS
+003170         THRU 1050-EXIT.
+003180     OPEN EXTEND AUDIT-LOG-FILE.
+003190     IF NOT AL-FILE-OK
+003200         OPEN OUTPUT AUDIT-LOG-FILE
+003210     END-IF.
+003220
+003230     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+003240     ACCEPT WS-CURRENT-TIME FROM TIME.
+003250 1000-EXIT.
+003260     EXIT.
+003270*-----------------------------------------------------------*
+003280* 1050-OPEN-REPORT-AND-REJECTS - ON A NORMAL RUN, OPEN BOTH  *
+003290*   FILES FRESH AND WRITE THE REPORT HEADING.  ON A RESTART  *
+003300*   RUN, OPEN THEM IN EXTEND MODE SO THE PRIOR ABEND'S       *
+003310*   OUTPUT IS APPENDED TO RATHER THAN TRUNCATED AWAY.        *
+003320*-----------------------------------------------------------*
+003330 1050-OPEN-REPORT-AND-REJECTS.
+003340     IF THIS-RUN-IS-A-RESTART
+003350         OPEN EXTEND REPORT-OUT-FILE
+003360         IF NOT RO-FILE-OK
+003370             OPEN OUTPUT REPORT-OUT-FILE
+003380             PERFORM 3500-WRITE-REPORT-HEADING
+003390                 THRU 3500-EXIT
+003400         END-IF
+003410         OPEN EXTEND REJECTS-FILE
+003420         IF NOT RJ-FILE-OK
+003430             OPEN OUTPUT REJECTS-FILE
+003440         END-IF
+003450     ELSE
+003460         OPEN OUTPUT REPORT-OUT-FILE
+003470         PERFORM 3500-WRITE-REPORT-HEADING
+003480             THRU 3500-EXIT
+003490         OPEN OUTPUT REJECTS-FILE
+003500     END-IF.
+003510 1050-EXIT.
+003520     EXIT.
+003530*-----------------------------------------------------------*
+003540* 2000-READ-CONTROL-PARMS - LOAD THRESHOLDS FROM CTLPARM.    *
+003550*   IF THE CONTROL FILE IS NOT PRESENT THE SHOP-STANDARD     *
+003560*   DEFAULTS (05 AND 33) BUILT INTO WORKING-STORAGE ARE      *
+003570*   LEFT UNCHANGED.                                          *
+003580*-----------------------------------------------------------*
+003590 2000-READ-CONTROL-PARMS.
+003600     OPEN INPUT CONTROL-FILE.
+003610
+003620     IF CF-FILE-OK
+003630         READ CONTROL-FILE
+003640             AT END
+003650                 CONTINUE
+003660             NOT AT END
+003670                 MOVE CF-RESULT-THRESHOLD TO WS-RESULT-THRESHOLD
+003680                 MOVE CF-NUM1-THRESHOLD   TO WS-NUM1-THRESHOLD
+003690         END-READ
+003700         CLOSE CONTROL-FILE
+003710     END-IF.
+003720 2000-EXIT.
+003730     EXIT.
+003740*-----------------------------------------------------------*
+003750* 2100-CHECK-RESTART - LOOK FOR AN OPEN CHECKPOINT LEFT BY A  *
+003760*   PRIOR RUN THAT DID NOT FINISH TRANS-IN.  IF ONE EXISTS   *
+003770*   THE BATCH IS RESUMED AFTER THAT RECORD NUMBER INSTEAD OF *
+003780*   REPROCESSING THE WHOLE FILE.                             *
+003790*-----------------------------------------------------------*
+003800 2100-CHECK-RESTART.
+003810     OPEN INPUT CHECKPOINT-FILE.
+003820
+003830     IF CK-FILE-OK
+003840         READ CHECKPOINT-FILE
+003850             AT END
+003860                 CONTINUE
+003870             NOT AT END
+003880                 MOVE CK-RECORD-NUMBER
+003890                     TO WS-RESTART-RECORD-NUMBER
+003900                 MOVE CK-SUBTOTAL-RESULT
+003910                     TO WS-SUBTOTAL-RESULT
+003920                 MOVE CK-GRAND-TOTAL-RESULT
+003930                     TO WS-GRAND-TOTAL-RESULT
+003940                 MOVE CK-PREV-NAME1
+003950                     TO WS-PREV-NAME1
+003960                 MOVE CK-CONTROL-BREAK-SW
+003970                     TO WS-CONTROL-BREAK-SW
+003980                 SET THIS-RUN-IS-A-RESTART TO TRUE
+003990                 DISPLAY "Resuming TRANS-IN after record "
+004000                     WS-RESTART-RECORD-NUMBER
+004010         END-READ
+004020         CLOSE CHECKPOINT-FILE
+004030     END-IF.
+004040 2100-EXIT.
+004050     EXIT.
+004060*-----------------------------------------------------------*
+004070* 3000-PROCESS-BATCH - READ TRANS-IN UNTIL END OF FILE       *
+004080*-----------------------------------------------------------*
+004090 3000-PROCESS-BATCH.
+004100     PERFORM 3100-READ-TRANS-RECORD
+004110         THRU 3100-EXIT.
+004120
+004130     PERFORM 3050-SKIP-TO-RESTART-POINT
+004140         THRU 3050-EXIT.
+004150
+004160     PERFORM UNTIL END-OF-TRANS-FILE
+004170         PERFORM 3200-EDIT-AND-COMPUTE
+004180             THRU 3200-EXIT
+004190         PERFORM 3900-CHECKPOINT-IF-DUE
+004200             THRU 3900-EXIT
+004210         PERFORM 3100-READ-TRANS-RECORD
+004220             THRU 3100-EXIT
+004230     END-PERFORM.
+004240
+004250     IF NOT FIRST-RECORD-OF-RUN
+004260         PERFORM 3450-WRITE-SUBTOTAL-LINE
+004270             THRU 3450-EXIT
+004280     END-IF.
+004290     PERFORM 3460-WRITE-GRAND-TOTAL-LINE
+004300         THRU 3460-EXIT.
+004310
+004320     PERFORM 3920-CLEAR-CHECKPOINT
+004330         THRU 3920-EXIT.
+004340     CLOSE TRANS-IN-FILE.
+004350 3000-EXIT.
+004360     EXIT.
+004370*-----------------------------------------------------------*
+004380* 3050-SKIP-TO-RESTART-POINT - DISCARD RECORDS ALREADY        *
+004390*   PROCESSED BY A PRIOR RUN, PER THE CHECKPOINT.             *
+004400*-----------------------------------------------------------*
+004410 3050-SKIP-TO-RESTART-POINT.
+004420     PERFORM UNTIL END-OF-TRANS-FILE
+004430             OR WS-RECORD-NUMBER > WS-RESTART-RECORD-NUMBER
+004440         PERFORM 3100-READ-TRANS-RECORD
+004450             THRU 3100-EXIT
+004460     END-PERFORM.
+004470 3050-EXIT.
+004480     EXIT.
+004490*-----------------------------------------------------------*
+004500* 3100-READ-TRANS-RECORD                                    *
+004510*-----------------------------------------------------------*
+004520 3100-READ-TRANS-RECORD.
+004530     READ TRANS-IN-FILE
+004540         AT END
+004550             SET END-OF-TRANS-FILE TO TRUE
+004560         NOT AT END
+004570             ADD 1 TO WS-RECORD-NUMBER
+004580     END-READ.
+004590 3100-EXIT.
+004600     EXIT.
+004610*-----------------------------------------------------------*
+004620* 3200-EDIT-AND-COMPUTE - PROCESS ONE BATCH RECORD           *
+004630*-----------------------------------------------------------*
+004640 3200-EDIT-AND-COMPUTE.
+004650     MOVE TI-NAME1 TO name1.
+004660     MOVE TI-NUM1  TO num1.
+004670     MOVE TI-NUM2  TO num2.
+004680
+004690     PERFORM 3400-CONTROL-BREAK-CHECK
+004700         THRU 3400-EXIT.
+004710
+004720     DISPLAY name1.
+004730
+004740     PERFORM 3150-EDIT-TRANSACTION
+004750         THRU 3150-EXIT.
+004760
+004770     IF RECORD-IS-INVALID
+004780         PERFORM 3700-WRITE-REJECT-RECORD
+004790             THRU 3700-EXIT
+004800         GO TO 3200-EXIT
+004810     END-IF.
+004820
+004830     COMPUTE result = num1 + num2
+004840         ON SIZE ERROR
+004850             SET RECORD-IS-INVALID TO TRUE
+004860             MOVE "RESULT OVERFLOW" TO WS-REJECT-REASON
+004870             PERFORM 3700-WRITE-REJECT-RECORD
+004880                 THRU 3700-EXIT
+004890             GO TO 3200-EXIT
+004900     END-COMPUTE.
+004910     ADD result TO WS-SUBTOTAL-RESULT.
+004920     ADD result TO WS-GRAND-TOTAL-RESULT.
+004930     DISPLAY "Result: " result.
+004940
+004950     IF result > WS-RESULT-THRESHOLD THEN
+004960         DISPLAY "Your Result is greater then 5"
+004970     ELSE
+004980         DISPLAY "Result is less then 5"
+004990     END-IF.
+005000
+005010     IF num1 > WS-NUM1-THRESHOLD THEN
+005020         DISPLAY "num1 is greater then 33"
+005030     ELSE
+005040         DISPLAY "num1 is less then 33"
+005050     END-IF.
+005060
+005070     IF num1 > num2 THEN
+005080         DISPLAY "num1 is greater then num2 (num1 > num2)"
+005090     END-IF.
+005100
+005110     PERFORM 3600-WRITE-DETAIL-LINE
+005120         THRU 3600-EXIT.
+005130
+005140     PERFORM 3800-WRITE-AUDIT-RECORD
+005150         THRU 3800-EXIT.
+005160 3200-EXIT.
+005170     EXIT.
+005180*-----------------------------------------------------------*
+005190* 3150-EDIT-TRANSACTION - VALIDATE NUM1/NUM2 BEFORE COMPUTE  *
+005200*-----------------------------------------------------------*
+005210 3150-EDIT-TRANSACTION.
+005220     SET RECORD-IS-VALID TO TRUE.
+005230     MOVE SPACES TO WS-REJECT-REASON.
+005240
+005250     IF num1 NOT NUMERIC
+005260         SET RECORD-IS-INVALID TO TRUE
+005270         MOVE "NUM1 NOT NUMERIC" TO WS-REJECT-REASON
+005280     ELSE
+005290         IF num2 NOT NUMERIC
+005300             SET RECORD-IS-INVALID TO TRUE
+005310             MOVE "NUM2 NOT NUMERIC" TO WS-REJECT-REASON
+005320         END-IF
+005330     END-IF.
+005340 3150-EXIT.
+005350     EXIT.
+005360*-----------------------------------------------------------*
+005370* 3700-WRITE-REJECT-RECORD - LOG A BAD RECORD TO REJECTS     *
+005380*-----------------------------------------------------------*
+005390 3700-WRITE-REJECT-RECORD.
+005400     DISPLAY "Record rejected - " WS-REJECT-REASON.
+005410     MOVE name1           TO RJ-NAME1.
+005420     MOVE num1            TO RJ-NUM1-TEXT.
+005430     MOVE num2            TO RJ-NUM2-TEXT.
+005440     MOVE WS-REJECT-REASON TO RJ-REASON.
+005450     WRITE RJ-REJECT-LINE FROM WS-REJECT-DETAIL-LINE.
+005460 3700-EXIT.
+005470     EXIT.
+005480*-----------------------------------------------------------*
+005490* 3800-WRITE-AUDIT-RECORD - APPEND ONE LINE TO AUDIT-LOG FOR *
+005500*   A SUCCESSFULLY COMPUTED TRANSACTION.                     *
+005510*-----------------------------------------------------------*
+005520 3800-WRITE-AUDIT-RECORD.
+005530     MOVE WS-CURRENT-DATE TO AL-DATE.
+005540     MOVE WS-CURRENT-TIME TO AL-TIME.
+005550     MOVE name1           TO AL-OPERATOR.
+005560     MOVE num1            TO AL-NUM1.
+005570     MOVE num2            TO AL-NUM2.
+005580     MOVE result          TO AL-RESULT.
+005590     WRITE AL-AUDIT-LINE FROM WS-AUDIT-DETAIL-LINE.
+005600 3800-EXIT.
+005610     EXIT.
+005620*-----------------------------------------------------------*
+005630* 3400-CONTROL-BREAK-CHECK - DETECT A CHANGE IN name1 AND     *
+005640*   ROLL THE PRIOR GROUP'S SUBTOTAL TO THE REPORT.            *
+005650*-----------------------------------------------------------*
+005660 3400-CONTROL-BREAK-CHECK.
+005670     IF FIRST-RECORD-OF-RUN
+005680         MOVE "N" TO WS-CONTROL-BREAK-SW
+005690         MOVE name1 TO WS-PREV-NAME1
+005700     ELSE
+005710         IF name1 NOT = WS-PREV-NAME1
+005720             PERFORM 3450-WRITE-SUBTOTAL-LINE
+005730                 THRU 3450-EXIT
+005740             MOVE ZERO TO WS-SUBTOTAL-RESULT
+005750             MOVE name1 TO WS-PREV-NAME1
+005760         END-IF
+005770     END-IF.
+005780 3400-EXIT.
+005790     EXIT.
+005800*-----------------------------------------------------------*
+005810* 3450-WRITE-SUBTOTAL-LINE - SUBTOTAL FOR ONE name1 GROUP     *
+005820*-----------------------------------------------------------*
+005830 3450-WRITE-SUBTOTAL-LINE.
+005840     MOVE WS-PREV-NAME1     TO ST-NAME1.
+005850     MOVE WS-SUBTOTAL-RESULT TO ST-SUBTOTAL.
+005860     WRITE RO-REPORT-LINE FROM WS-SUBTOTAL-LINE.
+005870 3450-EXIT.
+005880     EXIT.
+005890*-----------------------------------------------------------*
+005900* 3460-WRITE-GRAND-TOTAL-LINE - END OF RUN GRAND TOTAL        *
+005910*-----------------------------------------------------------*
+005920 3460-WRITE-GRAND-TOTAL-LINE.
+005930     MOVE WS-GRAND-TOTAL-RESULT TO GT-GRAND-TOTAL.
+005940     MOVE SPACES TO RO-REPORT-LINE.
+005950     WRITE RO-REPORT-LINE.
+005960     WRITE RO-REPORT-LINE FROM WS-GRAND-TOTAL-LINE.
+005970 3460-EXIT.
+005980     EXIT.
+005990*-----------------------------------------------------------*
+006000* 3900-CHECKPOINT-IF-DUE - WRITE A CHECKPOINT EVERY           *
+006010*   WS-CHECKPOINT-INTERVAL RECORDS.                           *
+006020*-----------------------------------------------------------*
+006030 3900-CHECKPOINT-IF-DUE.
+006040     ADD 1 TO WS-RECORDS-SINCE-CHECKPOINT.
+006050     IF WS-RECORDS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+006060         PERFORM 3910-WRITE-CHECKPOINT
+006070             THRU 3910-EXIT
+006080         MOVE 0 TO WS-RECORDS-SINCE-CHECKPOINT
+006090     END-IF.
+006100 3900-EXIT.
+006110     EXIT.
+006120*-----------------------------------------------------------*
+006130* 3910-WRITE-CHECKPOINT - PERSIST THE LAST RECORD NUMBER AND    *
+006140*   THE RUNNING ACCUMULATORS SO A SUBSEQUENT RUN CAN RESTART    *
+006150*   AFTER IT WITHOUT LOSING THE SUBTOTAL/GRAND TOTAL SO FAR.    *
+006160 3910-WRITE-CHECKPOINT.
+006170     OPEN OUTPUT CHECKPOINT-FILE.
+006180     MOVE WS-RECORD-NUMBER TO CK-RECORD-NUMBER.
+006190     MOVE WS-SUBTOTAL-RESULT TO CK-SUBTOTAL-RESULT.
+006200     MOVE WS-GRAND-TOTAL-RESULT TO CK-GRAND-TOTAL-RESULT.
+006210     MOVE WS-PREV-NAME1 TO CK-PREV-NAME1.
+006220     MOVE WS-CONTROL-BREAK-SW TO CK-CONTROL-BREAK-SW.
+006230     WRITE CK-CHECKPOINT-RECORD.
+006240     CLOSE CHECKPOINT-FILE.
+006250 3910-EXIT.
+006260     EXIT.
+006270*-----------------------------------------------------------*
+006280* 3920-CLEAR-CHECKPOINT - THE BATCH RAN TO COMPLETION, SO     *
+006290*   LEAVE NO OPEN CHECKPOINT FOR THE NEXT RUN TO FIND.        *
+006300*-----------------------------------------------------------*
+006310 3920-CLEAR-CHECKPOINT.
+006320     OPEN OUTPUT CHECKPOINT-FILE.
+006330     CLOSE CHECKPOINT-FILE.
+006340 3920-EXIT.
+006350     EXIT.
+006360*-----------------------------------------------------------*
+006370* 3500-WRITE-REPORT-HEADING - PAGE HEADING FOR REPORT-OUT    *
+006380*-----------------------------------------------------------*
+006390 3500-WRITE-REPORT-HEADING.
+006400     ADD 1 TO WS-PAGE-COUNT.
+006410     MOVE WS-PAGE-COUNT TO RT-PAGE-NUMBER.
+006420     WRITE RO-REPORT-LINE FROM WS-REPORT-TITLE-LINE.
+006430     MOVE SPACES TO RO-REPORT-LINE.
+006440     WRITE RO-REPORT-LINE.
+006450     WRITE RO-REPORT-LINE FROM WS-REPORT-COLUMN-HDG-1.
+006460     MOVE ZERO TO WS-LINE-COUNT.
+006470 3500-EXIT.
+006480     EXIT.
+006490*-----------------------------------------------------------*
+006500* 3600-WRITE-DETAIL-LINE - ONE DETAIL LINE ON REPORT-OUT     *
+006510*-----------------------------------------------------------*
+006520 3600-WRITE-DETAIL-LINE.
+006530     MOVE name1   TO RD-NAME1.
+006540     MOVE num1    TO RD-NUM1.
+006550     MOVE num2    TO RD-NUM2.
+006560     MOVE result  TO RD-RESULT.
+006570
+006580     IF result > WS-RESULT-THRESHOLD
+006590         MOVE "YES" TO RD-GT5-FLAG
+006600     ELSE
+006610         MOVE "NO " TO RD-GT5-FLAG
+006620     END-IF.
+006630
+006640     IF num1 > WS-NUM1-THRESHOLD
+006650         MOVE "YES" TO RD-GT33-FLAG
+006660     ELSE
+006670         MOVE "NO " TO RD-GT33-FLAG
+006680     END-IF.
+006690
+006700     IF num1 > num2
+006710         MOVE "YES" TO RD-N1-GT-N2-FLAG
+006720     ELSE
+006730         MOVE "NO " TO RD-N1-GT-N2-FLAG
+006740     END-IF.
+006750
+006760     WRITE RO-REPORT-LINE FROM WS-REPORT-DETAIL-LINE.
+006770     ADD 1 TO WS-LINE-COUNT.
+006780 3600-EXIT.
+006790     EXIT.
+006800*-----------------------------------------------------------*
+006810* 4000-PROCESS-SINGLE-RECORD - FALLBACK INTERACTIVE TEST     *
+006820*   MODE.  USED ONLY WHEN TRANS-IN IS NOT PRESENT.           *
+006830*-----------------------------------------------------------*
+006840 4000-PROCESS-SINGLE-RECORD.
+006850     DISPLAY "TRANS-IN not found - falling back to manual entry".
+006860     DISPLAY "Enter a name: " WITH NO ADVANCING.
+006870     ACCEPT name1.
+006880     DISPLAY name1.
+006890
+006900     DISPLAY "Enter num1 (include the decimal point, e.g. "
+006910         WITH NO ADVANCING.
+006920     DISPLAY "1234.45): " WITH NO ADVANCING.
+006930     ACCEPT num1.
+006940     DISPLAY "Enter num2 (include the decimal point, e.g. "
+006950         WITH NO ADVANCING.
+006960     DISPLAY "67.89): " WITH NO ADVANCING.
+006970     ACCEPT num2.
+006980
+006990     PERFORM 3150-EDIT-TRANSACTION
+007000         THRU 3150-EXIT.
+007010
+007020     IF RECORD-IS-INVALID
+007030         PERFORM 3700-WRITE-REJECT-RECORD
+007040             THRU 3700-EXIT
+007050         GO TO 4000-EXIT
+007060     END-IF.
+007070     COMPUTE result = num1 + num2
+007080         ON SIZE ERROR
+007090             SET RECORD-IS-INVALID TO TRUE
+007100             MOVE "RESULT OVERFLOW" TO WS-REJECT-REASON
+007110             PERFORM 3700-WRITE-REJECT-RECORD
+007120                 THRU 3700-EXIT
+007130             GO TO 4000-EXIT
+007140     END-COMPUTE.
+007150     DISPLAY "Result: " result.
+007160
+007170     IF result > WS-RESULT-THRESHOLD THEN
+007180         DISPLAY "Your Result is greater then 5"
+007190     ELSE
+007200         DISPLAY "Result is less then 5"
+007210     END-IF.
+007220
+007230     IF num1 > WS-NUM1-THRESHOLD THEN
+007240         DISPLAY "num1 is greater then 33"
+007250     ELSE
+007260         DISPLAY "num1 is less then 33"
+007270     END-IF.
+007280
+007290     IF num1 > num2 THEN
+007300         DISPLAY "num1 is greater then num2 (num1 > num2)"
+007310     END-IF.
+007320
+007330     PERFORM 3600-WRITE-DETAIL-LINE
+007340         THRU 3600-EXIT.
+007350
+007360     PERFORM 3800-WRITE-AUDIT-RECORD
+007370         THRU 3800-EXIT.
+007380
+007390     DISPLAY "Press Enter to quite: " WITH NO ADVANCING.
+007400     ACCEPT exitState.
+007410 4000-EXIT.
+007420     EXIT.
+007430*-----------------------------------------------------------*
+007440* 5000-RECONCILE-TOTALS - COMPARE THE BATCH GRAND TOTAL        *
+007450*   AGAINST THE EXPECTED TOTAL ON MASTER-TOTALS, WHEN A         *
+007460*   MASTER-TOTALS FILE IS PRESENT FOR THIS RUN.                 *
+007470*-----------------------------------------------------------*
+007480 5000-RECONCILE-TOTALS.
+007490     OPEN INPUT MASTER-TOTALS-FILE.
+007500
+007510     IF MT-FILE-OK
+007520         READ MASTER-TOTALS-FILE
+007530             AT END
+007540                 MOVE ZERO TO WS-EXPECTED-TOTAL
+007550             NOT AT END
+007560                 MOVE MT-EXPECTED-TOTAL TO WS-EXPECTED-TOTAL
+007570         END-READ
+007580         CLOSE MASTER-TOTALS-FILE
+007590         PERFORM 5100-WRITE-RECON-REPORT
+007600             THRU 5100-EXIT
+007610     ELSE
+007620         DISPLAY
+007630             "MASTER-TOTALS not found - skipping reconciliation"
+007640     END-IF.
+007650 5000-EXIT.
+007660     EXIT.
+007670*-----------------------------------------------------------*
+007680* 5100-WRITE-RECON-REPORT - WRITE THE MATCH/MISMATCH REPORT    *
+007690*-----------------------------------------------------------*
+007700 5100-WRITE-RECON-REPORT.
+007710     OPEN OUTPUT RECON-OUT-FILE.
+007720
+007730     COMPUTE WS-RECON-DIFFERENCE
+007740         = WS-GRAND-TOTAL-RESULT - WS-EXPECTED-TOTAL.
+007750
+007760     IF WS-RECON-DIFFERENCE = ZERO
+007770         SET RECON-TOTALS-MATCH TO TRUE
+007780     ELSE
+007790         SET RECON-TOTALS-DO-NOT-MATCH TO TRUE
+007800     END-IF.
+007810
+007820     MOVE WS-CURRENT-DATE TO RC-RUN-DATE.
+007830     WRITE RC-RECON-LINE FROM WS-RECON-HEADING-LINE.
+007840     MOVE SPACES TO RC-RECON-LINE.
+007850     WRITE RC-RECON-LINE.
+007860
+007870     MOVE WS-EXPECTED-TOTAL TO RC-EXPECTED-TOTAL.
+007880     WRITE RC-RECON-LINE FROM WS-RECON-DETAIL-LINE.
+007890
+007900     MOVE WS-GRAND-TOTAL-RESULT TO RC-ACTUAL-TOTAL.
+007910     WRITE RC-RECON-LINE FROM WS-RECON-ACTUAL-LINE.
+007920
+007930     MOVE WS-RECON-DIFFERENCE TO RC-DIFFERENCE.
+007940     WRITE RC-RECON-LINE FROM WS-RECON-DIFF-LINE.
+007950
+007960     IF RECON-TOTALS-MATCH
+007970         MOVE "MATCH" TO RC-MATCH-TEXT
+007980     ELSE
+007990         MOVE "MISMATCH" TO RC-MATCH-TEXT
+008000     END-IF.
+008010     WRITE RC-RECON-LINE FROM WS-RECON-RESULT-LINE.
+008020
+008030     CLOSE RECON-OUT-FILE.
+008040 5100-EXIT.
+008050     EXIT.
+008060*-----------------------------------------------------------*
+008070* 9999-END-OF-JOB                                           *
+008080*-----------------------------------------------------------*
+008090 9999-END-OF-JOB.
+008100     CLOSE REPORT-OUT-FILE.
+008110     CLOSE REJECTS-FILE.
+008120     CLOSE AUDIT-LOG-FILE.
+008130 9999-EXIT.
+008140     EXIT.
